@@ -1,28 +1,700 @@
-```cobol
-01  WS-DATA-RECORD.
-    05  WS-FIELD-A PIC 9(5) VALUE 0.
-    05  WS-FIELD-B PIC 9(5) VALUE 0.
-
-PROCEDURE DIVISION.
-    PERFORM 100-INPUT-DATA.
-    PERFORM 200-PROCESS-DATA.
-    PERFORM 300-OUTPUT-DATA.
-    STOP RUN.
-
-100-INPUT-DATA SECTION.
-    DISPLAY "Enter value for WS-FIELD-A: ".
-    ACCEPT WS-FIELD-A.
-    DISPLAY "Enter value for WS-FIELD-B: ".
-    ACCEPT WS-FIELD-B.
-
-200-PROCESS-DATA SECTION.
-    IF WS-FIELD-B = 0 THEN
-        DISPLAY "Division by zero error!" 
-        STOP RUN
-    ELSE
-        COMPUTE WS-FIELD-A = WS-FIELD-A / WS-FIELD-B
-    END-IF.
-
-300-OUTPUT-DATA SECTION.
-    DISPLAY "Result: " WS-FIELD-A.
-```
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DIV100.
+000030 AUTHOR. R HALVERSON.
+000040 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080*  DIV100 - GENERAL PURPOSE DIVISION UTILITY.                *
+000090*                                                             *
+000100*  MODIFICATION HISTORY.                                     *
+000110*    DATE       INIT  DESCRIPTION                            *
+000120*    01/15/2026  RH   ORIGINAL PROGRAM.                      *
+000130*    08/08/2026  RH   100-INPUT-DATA NO LONGER ACCEPTS       *
+000140*                     FIELD-A AND FIELD-B FROM THE CONSOLE.  *
+000150*                     IT NOW OPENS THE DIVIN TRANSACTION     *
+000160*                     FILE AND DRIVES THE MAIN PROCESSING    *
+000170*                     LOOP OFF OF IT SO A BATCH JOB CAN RUN  *
+000180*                     UNATTENDED OVERNIGHT.                  *
+000190*                     300-OUTPUT-DATA NOW WRITES A HEADED,   *
+000200*                     PAGINATED DIVRPT REPORT INSTEAD OF     *
+000210*                     DISPLAYING THE RESULT TO THE CONSOLE.  *
+000220*    08/08/2026  RH   200-PROCESS-DATA NO LONGER STOPS THE   *
+000230*                     RUN ON A ZERO DIVISOR.  THE RECORD IS  *
+000240*                     WRITTEN TO THE DIVERR EXCEPTION FILE   *
+000250*                     WITH A REASON CODE AND THE REST OF     *
+000260*                     THE BATCH CONTINUES.                   *
+000270*    08/08/2026  RH   ADDED WS-RESULT (PIC 9(5)V99, ROUNDED)  *
+000280*                     AND WS-REMAINDER SO THE DECIMAL AND     *
+000290*                     LEFTOVER PORTION OF THE DIVISION ARE    *
+000300*                     BOTH CARRIED THROUGH AND REPORTED.      *
+000310*    08/08/2026  RH   ADDED 400-CONTROL-TOTALS.  DIVRPT NOW   *
+000320*                     CLOSES WITH A RECONCILIATION TRAILER    *
+000330*                     THAT PROVES READ = PROCESSED + REJECTED *
+000340*                     ALONG WITH FIELD-A/RESULT SUM TOTALS.    *
+000350*    08/08/2026  RH   ADDED DI-ACCOUNT-ID TO DIVIN AND A NEW   *
+000360*                     DIVCKPT CHECKPOINT FILE.  100-INPUT-DATA *
+000370*                     NOW CHECKS FOR A RESTART ON STARTUP AND  *
+000380*                     SKIPS BACK TO THE LAST CHECKPOINTED      *
+000390*                     ACCOUNT INSTEAD OF REPROCESSING THE      *
+000400*                     WHOLE FILE AFTER AN ABEND.               *
+000410*    08/08/2026  RH   ADDED THE DIVAUD AUDIT FILE.  EVERY       *
+000420*                     TRANSACTION, ACCEPTED OR REJECTED, NOW    *
+000430*                     WRITES ONE DIVAUD ENTRY SHOWING JOB NAME, *
+000440*                     RUN DATE/TIME, ACCOUNT, INPUT FIELDS,      *
+000450*                     RESULT, AND DISPOSITION.                  *
+000460*    08/08/2026  RH   ADDED DIVPARM AND 050-READ-PARAMETERS SO   *
+000470*                     ROUNDING MODE, THE NEGATIVE-DIVISOR RULE,  *
+000480*                     THE MAXIMUM FIELD WIDTH AND THE AUDIT JOB  *
+000490*                     NAME CAN BE CHANGED WITHOUT A RECOMPILE.   *
+000500*    08/08/2026  RH   FIELD-A/FIELD-B AND THE RESULT/REMAINDER/  *
+000510*                     SUM FIELDS ARE NOW SIGNED S9(5)/S9(9)V99   *
+000520*                     TO SUPPORT NEGATIVE ACCOUNT-ADJUSTMENT     *
+000530*                     AMOUNTS.  A NEGATIVE DIVISOR IS ALLOWED OR *
+000540*                     REJECTED PER WS-NEG-DIVISOR-POLICY, AND    *
+000550*                     THE COMPUTE IN 200-PROCESS-DATA NOW CARRIES*
+000560*                     AN ON SIZE ERROR CLAUSE THAT ROUTES AN     *
+000570*                     OVERFLOWING RESULT TO THE SAME DIVERR/     *
+000580*                     DIVAUD EXCEPTION PATH AS A ZERO DIVISOR.   *
+000590*-----------------------------------------------------------*
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT DIVIN-FILE ASSIGN TO DIVIN
+000640         ORGANIZATION IS SEQUENTIAL
+000650         ACCESS MODE IS SEQUENTIAL.
+000660     SELECT DIVRPT-FILE ASSIGN TO DIVRPT
+000670         ORGANIZATION IS SEQUENTIAL
+000680         ACCESS MODE IS SEQUENTIAL.
+000690     SELECT DIVERR-FILE ASSIGN TO DIVERR
+000700         ORGANIZATION IS SEQUENTIAL
+000710         ACCESS MODE IS SEQUENTIAL.
+000720     SELECT DIVCKPT-FILE ASSIGN TO DIVCKPT
+000730         ORGANIZATION IS SEQUENTIAL
+000740         ACCESS MODE IS SEQUENTIAL
+000750         FILE STATUS IS WS-DIVCKPT-STATUS.
+000760     SELECT DIVAUD-FILE ASSIGN TO DIVAUD
+000770         ORGANIZATION IS SEQUENTIAL
+000780         ACCESS MODE IS SEQUENTIAL.
+000790     SELECT DIVPARM-FILE ASSIGN TO DIVPARM
+000800         ORGANIZATION IS SEQUENTIAL
+000810         ACCESS MODE IS SEQUENTIAL
+000820         FILE STATUS IS WS-DIVPARM-STATUS.
+000830*
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860*-----------------------------------------------------------*
+000870*  DIVIN - NIGHTLY DIVISOR-PAIR TRANSACTION FILE.             *
+000880*-----------------------------------------------------------*
+000890 FD  DIVIN-FILE
+000900     RECORDING MODE IS F
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  WS-DIVIN-RECORD.
+000930     05  DI-ACCOUNT-ID           PIC X(10).
+000940     05  DI-FIELD-A              PIC S9(05).        
+000950     05  DI-FIELD-B              PIC S9(05).        
+000960     05  FILLER                  PIC X(60).
+000970*
+000980*-----------------------------------------------------------*
+000990*  DIVRPT - PRINTED DIVISION RESULTS REPORT.                 *
+001000*-----------------------------------------------------------*
+001010 FD  DIVRPT-FILE
+001020     RECORDING MODE IS F
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  WS-DIVRPT-RECORD                PIC X(80).
+001050*
+001060*-----------------------------------------------------------*
+001070*  DIVERR - ZERO-DIVISOR / REJECTED RECORD EXCEPTION FILE.    *
+001080*-----------------------------------------------------------*
+001090 FD  DIVERR-FILE
+001100     RECORDING MODE IS F
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  WS-DIVERR-RECORD.
+001130     05  DE-ACCOUNT-ID           PIC X(10).
+001140     05  DE-FIELD-A              PIC S9(05).        
+001150     05  DE-FIELD-B              PIC S9(05).        
+001160     05  DE-REASON-CODE          PIC X(02).
+001170     05  DE-REASON-TEXT          PIC X(30).
+001180     05  FILLER                  PIC X(23).
+001190*
+001200*-----------------------------------------------------------*
+001210*  DIVCKPT - CHECKPOINT/RESTART FILE.  WRITTEN EVERY         *
+001220*            WS-CKPT-INTERVAL RECORDS SO A LONG RUN CAN      *
+001230*            RESUME WITHOUT REPROCESSING FROM RECORD ONE.    *
+001240*-----------------------------------------------------------*
+001250 FD  DIVCKPT-FILE
+001260     RECORDING MODE IS F
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  WS-DIVCKPT-RECORD.
+001290     05  CK-ACCOUNT-ID           PIC X(10).
+001300     05  CK-RECORDS-READ         PIC 9(07).
+001310     05  CK-RECORDS-PROCESSED    PIC 9(07).
+001320     05  CK-RECORDS-REJECTED     PIC 9(07).
+001330     05  CK-SUM-FIELD-A          PIC S9(09)V99.     
+001340     05  CK-SUM-RESULT           PIC S9(09)V99.     
+001350     05  CK-RESTART-FLAG         PIC X(01).
+001360     05  FILLER                  PIC X(21).
+001370*
+001380*-----------------------------------------------------------*
+001390*  DIVAUD - PERMANENT AUDIT TRAIL.  ONE ENTRY FOR EVERY       *
+001400*           WS-DATA-RECORD PROCESSED, SUCCESSFUL OR NOT, SO   *
+001410*           THE DIVISOR USED FOR ANY GIVEN ACCOUNT/RUN CAN    *
+001420*           BE ANSWERED LONG AFTER THE JOB HAS ENDED.         *
+001430*-----------------------------------------------------------*
+001440 FD  DIVAUD-FILE
+001450     RECORDING MODE IS F
+001460     LABEL RECORDS ARE STANDARD.
+001470 01  WS-DIVAUD-RECORD.
+001480     05  DA-JOB-NAME             PIC X(08).
+001490     05  DA-RUN-DATE             PIC X(08).
+001500     05  DA-RUN-TIME             PIC X(08).
+001510     05  DA-ACCOUNT-ID           PIC X(10).
+001520     05  DA-FIELD-A              PIC S9(05).        
+001530     05  DA-FIELD-B              PIC S9(05).        
+001540     05  DA-RESULT               PIC S9(05)V99.     
+001550     05  DA-STATUS-CODE          PIC X(02).
+001560     05  DA-STATUS-TEXT          PIC X(20).
+001570     05  FILLER                  PIC X(07).
+001580*
+001590*-----------------------------------------------------------*
+001600*  DIVPARM - RUN-TIME PROCESSING OPTIONS.  READ ONCE AT       *
+001610*            STARTUP BY 050-READ-PARAMETERS SO OPERATIONS     *
+001620*            CAN CHANGE ROUNDING, THE NEGATIVE-DIVISOR RULE   *
+001630*            AND THE MAXIMUM FIELD WIDTH WITHOUT A RECOMPILE. *
+001640*-----------------------------------------------------------*
+001650 FD  DIVPARM-FILE
+001660     RECORDING MODE IS F
+001670     LABEL RECORDS ARE STANDARD.
+001680 01  WS-DIVPARM-RECORD.
+001690     05  PM-ROUNDING-MODE        PIC X(01).
+001700     05  PM-NEG-DIVISOR-POLICY   PIC X(01).
+001710     05  PM-MAX-FIELD-WIDTH      PIC 9(02).
+001720     05  PM-JOB-NAME-OVERRIDE    PIC X(08).
+001730     05  FILLER                  PIC X(68).
+001740*
+001750 WORKING-STORAGE SECTION.
+001760 01  WS-DATA-RECORD.
+001770     05  WS-ACCOUNT-ID           PIC X(10)      VALUE SPACES.
+001780     05  WS-FIELD-A              PIC S9(05)     VALUE ZERO.
+001790     05  WS-FIELD-B              PIC S9(05)     VALUE ZERO.
+001800*
+001810 01  WS-RESULT-FIELDS.
+001820     05  WS-RESULT               PIC S9(05)V99  VALUE ZERO.
+001830     05  WS-REMAINDER            PIC S9(05)     VALUE ZERO.
+001840     05  WS-QUOTIENT-INT         PIC S9(05)     VALUE ZERO.
+001850*
+001860 01  WS-CONTROL-COUNTERS           COMP.
+001870     05  WS-RECORDS-READ         PIC 9(07)      VALUE ZERO.
+001880     05  WS-RECORDS-PROCESSED    PIC 9(07)      VALUE ZERO.
+001890     05  WS-RECORDS-REJECTED     PIC 9(07)      VALUE ZERO.
+001900*
+001910 01  WS-CONTROL-ACCUMULATORS.
+001920     05  WS-SUM-FIELD-A          PIC S9(09)V99  VALUE ZERO.
+001930     05  WS-SUM-RESULT           PIC S9(09)V99  VALUE ZERO.
+001940*
+001950 01  WS-SWITCHES.
+001960     05  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+001970         88  WS-EOF-YES                         VALUE 'Y'.
+001980     05  WS-REJECT-SWITCH        PIC X(01)      VALUE 'N'.
+001990         88  WS-RECORD-REJECTED                 VALUE 'Y'.
+002000     05  WS-CKPT-EOF-SWITCH      PIC X(01)      VALUE 'N'.
+002010         88  WS-CKPT-EOF-YES                    VALUE 'Y'.
+002020     05  WS-RESTART-SWITCH       PIC X(01)      VALUE 'N'.
+002030         88  WS-RESTART-REQUESTED               VALUE 'Y'.
+002040     05  WS-SKIP-SWITCH          PIC X(01)      VALUE 'N'.
+002050         88  WS-SKIPPING-TO-RESTART             VALUE 'Y'.
+002060*
+002070 01  WS-DIVCKPT-STATUS             PIC X(02)      VALUE '00'.
+002080*
+002090 01  WS-CKPT-CONTROLS.
+002100     05  WS-CKPT-INTERVAL        PIC 9(05)      VALUE 00100.
+002110     05  WS-CKPT-COUNTER         PIC 9(07)      VALUE ZERO.
+002120     05  WS-SKIP-COUNT           PIC 9(07)      VALUE ZERO.
+002130     05  WS-LAST-CKPT-ACCOUNT    PIC X(10)      VALUE SPACES.
+002140*
+002150 01  WS-CKPT-SAVED-FIELDS.
+002160     05  WS-CKPT-SAVED-READ      PIC 9(07)      VALUE ZERO.
+002170     05  WS-CKPT-SAVED-PROCESSED PIC 9(07)      VALUE ZERO.
+002180     05  WS-CKPT-SAVED-REJECTED  PIC 9(07)      VALUE ZERO.
+002190     05  WS-CKPT-SAVED-SUM-A     PIC S9(09)V99  VALUE ZERO.
+002200     05  WS-CKPT-SAVED-SUM-R     PIC S9(09)V99  VALUE ZERO.
+002210     05  WS-CKPT-SAVED-FLAG      PIC X(01)      VALUE 'N'.
+002220*
+002230 01  WS-RUN-DATE-FIELDS.
+002240     05  WS-SYSTEM-DATE.
+002250         10  WS-SYSTEM-YY        PIC 9(02).
+002260         10  WS-SYSTEM-MM        PIC 9(02).
+002270         10  WS-SYSTEM-DD        PIC 9(02).
+002280     05  WS-REPORT-DATE          PIC X(08).
+002290     05  WS-SYSTEM-TIME.
+002300         10  WS-SYSTEM-HH        PIC 9(02).
+002310         10  WS-SYSTEM-MN        PIC 9(02).
+002320         10  WS-SYSTEM-SS        PIC 9(02).
+002330         10  WS-SYSTEM-HS        PIC 9(02).
+002340     05  WS-RUN-TIME             PIC X(08).
+002350*
+002360 01  WS-AUDIT-FIELDS.
+002370     05  WS-JOB-NAME             PIC X(08)      VALUE "DIV100".
+002380     05  WS-STATUS-CODE          PIC X(02)      VALUE "00".
+002390     05  WS-STATUS-TEXT          PIC X(20)      VALUE SPACES.
+002400*
+002410 01  WS-DIVPARM-STATUS             PIC X(02)      VALUE '00'.
+002420*
+002430 01  WS-PARM-CONTROLS.
+002440     05  WS-ROUNDING-MODE        PIC X(01)      VALUE 'R'.
+002450         88  WS-ROUND-RESULT                    VALUE 'R'.
+002460         88  WS-TRUNCATE-RESULT                 VALUE 'T'.
+002470     05  WS-NEG-DIVISOR-POLICY   PIC X(01)      VALUE 'A'.
+002480         88  WS-NEG-DIVISOR-ALLOWED             VALUE 'A'.
+002490         88  WS-NEG-DIVISOR-REJECTED            VALUE 'R'.
+002500     05  WS-MAX-FIELD-WIDTH      PIC 9(02)      VALUE 05.
+002510     05  WS-FIELD-WIDTH-LIMIT    PIC 9(09)      VALUE ZERO.
+002520     05  WS-FIELD-WIDTH-NEG-LIMIT PIC S9(09)     VALUE ZERO.
+002530*
+002540 01  WS-PRINT-CONTROLS.
+002550     05  WS-LINE-COUNT           PIC 9(03)      VALUE ZERO.
+002560     05  WS-LINES-PER-PAGE       PIC 9(03)      VALUE 050.
+002570     05  WS-PAGE-COUNT           PIC 9(05)      VALUE ZERO.
+002580*
+002590 01  WS-RPT-HEADING-1.
+002600     05  FILLER                  PIC X(10)      VALUE "DIV100".
+002610     05  FILLER                  PIC X(32)
+002620             VALUE "DAILY DIVISION PROCESSING RUN  ".
+002630     05  FILLER                  PIC X(10)      VALUE "RUN DATE:".
+002640     05  HDG1-RUN-DATE           PIC X(08).
+002650     05  FILLER                  PIC X(05)      VALUE "PAGE:".
+002660     05  HDG1-PAGE-NO            PIC ZZZ9.
+002670*
+002680 01  WS-RPT-HEADING-2.
+002690     05  FILLER                  PIC X(14)      VALUE "FIELD-A".
+002700     05  FILLER                  PIC X(14)      VALUE "FIELD-B".
+002710     05  FILLER                  PIC X(14)      VALUE "RESULT".
+002720     05  FILLER                  PIC X(14)      VALUE "REMAINDER".
+002730*
+002740 01  WS-RPT-DETAIL.
+002750     05  DET-FIELD-A             PIC -ZZZZ9.
+002760     05  FILLER                  PIC X(08)      VALUE SPACES.
+002770     05  DET-FIELD-B             PIC -ZZZZ9.
+002780     05  FILLER                  PIC X(05)      VALUE SPACES.
+002790     05  DET-RESULT              PIC -ZZZZ9.99.
+002800     05  FILLER                  PIC X(05)      VALUE SPACES.
+002810     05  DET-REMAINDER           PIC -ZZZZ9.
+002820*
+002830 01  WS-RPT-TRAILER-1             PIC X(40)
+002840         VALUE "*** CONTROL TOTALS ***".
+002850*
+002860 01  WS-RPT-TRAILER-2.
+002870     05  FILLER                  PIC X(20)
+002880             VALUE "RECORDS READ      =".
+002890     05  TRL-RECORDS-READ        PIC ZZZZZZ9.
+002900*
+002910 01  WS-RPT-TRAILER-3.
+002920     05  FILLER                  PIC X(20)
+002930             VALUE "RECORDS PROCESSED =".
+002940     05  TRL-RECORDS-PROCESSED   PIC ZZZZZZ9.
+002950*
+002960 01  WS-RPT-TRAILER-4.
+002970     05  FILLER                  PIC X(20)
+002980             VALUE "RECORDS REJECTED  =".
+002990     05  TRL-RECORDS-REJECTED    PIC ZZZZZZ9.
+003000*
+003010 01  WS-RPT-TRAILER-5.
+003020     05  FILLER                  PIC X(20)
+003030             VALUE "IN BALANCE        =".
+003040     05  TRL-BALANCE-FLAG        PIC X(03).
+003050*
+003060 01  WS-RPT-TRAILER-6.
+003070     05  FILLER                  PIC X(20)
+003080             VALUE "SUM OF FIELD-A     =".
+003090     05  TRL-SUM-FIELD-A         PIC -ZZZZZZZZ9.99.
+003100*
+003110 01  WS-RPT-TRAILER-7.
+003120     05  FILLER                  PIC X(20)
+003130             VALUE "SUM OF RESULT      =".
+003140     05  TRL-SUM-RESULT          PIC -ZZZZZZZZ9.99.
+003150*
+003160 01  WS-CONTROL-TOTAL.
+003170     05  WS-OUT-PLUS-ERR         PIC 9(07)      VALUE ZERO.
+003180*
+003190 PROCEDURE DIVISION.
+003200 0000-MAINLINE.
+003210     PERFORM 050-READ-PARAMETERS.
+003220     PERFORM 100-INPUT-DATA.
+003230     STOP RUN.
+003240*
+003250*-----------------------------------------------------------*
+003260*  050-READ-PARAMETERS - READS DIVPARM, IF PRESENT, AND      *
+003270*                    OVERRIDES THE DEFAULT ROUNDING MODE,    *
+003280*                    NEGATIVE-DIVISOR POLICY, MAX FIELD       *
+003290*                    WIDTH AND JOB NAME.  A MISSING OR EMPTY  *
+003300*                    DIVPARM LEAVES THE COMPILED-IN DEFAULTS  *
+003310*                    SET UP IN WS-PARM-CONTROLS ALONE.        *
+003320*-----------------------------------------------------------*
+003330 050-READ-PARAMETERS.
+003340     OPEN INPUT DIVPARM-FILE.
+003350     IF WS-DIVPARM-STATUS = "00"
+003360         READ DIVPARM-FILE
+003370             AT END
+003380                 CONTINUE
+003390             NOT AT END
+003400                 PERFORM 051-APPLY-PARAMETERS
+003410         END-READ
+003420         CLOSE DIVPARM-FILE
+003430     END-IF.
+003440     PERFORM 052-COMPUTE-WIDTH-LIMIT.
+003450*
+003460 051-APPLY-PARAMETERS.
+003470     IF PM-ROUNDING-MODE = 'R' OR PM-ROUNDING-MODE = 'T'
+003480         MOVE PM-ROUNDING-MODE TO WS-ROUNDING-MODE
+003490     END-IF.
+003500     IF PM-NEG-DIVISOR-POLICY = 'A' OR PM-NEG-DIVISOR-POLICY = 'R'
+003510         MOVE PM-NEG-DIVISOR-POLICY TO WS-NEG-DIVISOR-POLICY
+003520     END-IF.
+003530     IF PM-MAX-FIELD-WIDTH > 0 AND PM-MAX-FIELD-WIDTH < 10
+003540         MOVE PM-MAX-FIELD-WIDTH TO WS-MAX-FIELD-WIDTH
+003550     END-IF.
+003560     IF PM-JOB-NAME-OVERRIDE NOT = SPACES
+003570         MOVE PM-JOB-NAME-OVERRIDE TO WS-JOB-NAME
+003580     END-IF.
+003590*
+003600 052-COMPUTE-WIDTH-LIMIT.
+003610     COMPUTE WS-FIELD-WIDTH-LIMIT = (10 ** WS-MAX-FIELD-WIDTH) - 1
+003620     COMPUTE WS-FIELD-WIDTH-NEG-LIMIT = 0 - WS-FIELD-WIDTH-LIMIT.
+003630*
+003640*-----------------------------------------------------------*
+003650*  100-INPUT-DATA - OPENS DIVIN/DIVRPT AND DRIVES THE MAIN    *
+003660*                   PROCESSING LOOP.                         *
+003670*-----------------------------------------------------------*
+003680 100-INPUT-DATA.
+003690     ACCEPT WS-SYSTEM-DATE FROM DATE.
+003700     MOVE WS-SYSTEM-MM TO WS-REPORT-DATE(1:2).
+003710     MOVE "/" TO WS-REPORT-DATE(3:1).
+003720     MOVE WS-SYSTEM-DD TO WS-REPORT-DATE(4:2).
+003730     MOVE "/" TO WS-REPORT-DATE(6:1).
+003740     MOVE WS-SYSTEM-YY TO WS-REPORT-DATE(7:2).
+003750     ACCEPT WS-SYSTEM-TIME FROM TIME.
+003760     MOVE WS-SYSTEM-HH TO WS-RUN-TIME(1:2).
+003770     MOVE ":" TO WS-RUN-TIME(3:1).
+003780     MOVE WS-SYSTEM-MN TO WS-RUN-TIME(4:2).
+003790     MOVE ":" TO WS-RUN-TIME(6:1).
+003800     MOVE WS-SYSTEM-SS TO WS-RUN-TIME(7:2).
+003810     OPEN INPUT DIVIN-FILE.
+003820     PERFORM 130-CHECK-RESTART.
+003830     IF WS-RESTART-REQUESTED
+003840         OPEN EXTEND DIVRPT-FILE
+003850         OPEN EXTEND DIVERR-FILE
+003860         OPEN EXTEND DIVAUD-FILE
+003870         PERFORM 140-SKIP-TO-CHECKPOINT
+003880         IF WS-SKIPPING-TO-RESTART
+003890             DISPLAY "DIV100 - FATAL - DIVIN HAS FEWER RECORDS "
+003900                 "THAN THE CHECKPOINT EXPECTS (LAST ACCOUNT "
+003910                 WS-LAST-CKPT-ACCOUNT ", "
+003920                 WS-CKPT-SAVED-READ " RECORDS EXPECTED) - "
+003930                 "RESTART ABANDONED"
+003940             MOVE 16 TO RETURN-CODE
+003950             STOP RUN
+003960         END-IF
+003970     ELSE
+003980         OPEN OUTPUT DIVRPT-FILE
+003990         OPEN OUTPUT DIVERR-FILE
+004000         OPEN OUTPUT DIVAUD-FILE
+004010     END-IF.
+004020     PERFORM 110-READ-DIVIN-RECORD.
+004030     PERFORM 120-PROCESS-LOOP UNTIL WS-EOF-YES.
+004040     PERFORM 160-WRITE-FINAL-CKPT.
+004050     PERFORM 400-CONTROL-TOTALS.
+004060     CLOSE DIVIN-FILE.
+004070     CLOSE DIVRPT-FILE.
+004080     CLOSE DIVERR-FILE.
+004090     CLOSE DIVAUD-FILE.
+004100     CLOSE DIVCKPT-FILE.
+004110*
+004120 110-READ-DIVIN-RECORD.
+004130     READ DIVIN-FILE
+004140         AT END
+004150             SET WS-EOF-YES TO TRUE
+004160         NOT AT END
+004170             ADD 1 TO WS-RECORDS-READ
+004180             MOVE DI-ACCOUNT-ID TO WS-ACCOUNT-ID
+004190             MOVE DI-FIELD-A TO WS-FIELD-A
+004200             MOVE DI-FIELD-B TO WS-FIELD-B
+004210     END-READ.
+004220*
+004230*-----------------------------------------------------------*
+004240*  130-CHECK-RESTART THRU 141-SKIP-ONE-RECORD - CHECKPOINT/   *
+004250*  RESTART LOGIC.  AT STARTUP, ANY DIVCKPT LEFT BEHIND BY A   *
+004260*  PRIOR RUN IS READ TO ITS LAST RECORD.  IF THAT RECORD'S    *
+004270*  RESTART FLAG IS 'Y' THE PRIOR RUN DID NOT FINISH, SO THE   *
+004280*  SAVED COUNTS/TOTALS ARE RESTORED AND DIVIN IS REPOSITIONED *
+004290*  BY DISCARDING CK-RECORDS-READ RECORDS FROM THE FRONT OF    *
+004300*  THE FILE.  ACCOUNT-ID IS NOT UNIQUE PER DIVIN RECORD (THE  *
+004310*  SAME ACCOUNT CAN APPEAR ON SEVERAL CONSECUTIVE RECORDS), SO*
+004320*  THE RECORD COUNT, NOT THE ACCOUNT ID, IS WHAT IDENTIFIES   *
+004330*  THE EXACT POSITION TO RESUME FROM.  DIVCKPT ITSELF STAYS   *
+004340*  OPEN EXTEND (NOT OUTPUT) ACROSS A RESTART SO A SECOND      *
+004350*  ABEND BEFORE THE NEXT CHECKPOINT INTERVAL CAN STILL FALL   *
+004360*  BACK TO THE CHECKPOINT THIS RUN RESTORED FROM.              *
+004370*-----------------------------------------------------------*
+004380 130-CHECK-RESTART.
+004390     OPEN INPUT DIVCKPT-FILE.
+004400     IF WS-DIVCKPT-STATUS = "00"
+004410         PERFORM 131-READ-CKPT-RECORD
+004420         PERFORM 132-SCAN-CKPT-LOOP UNTIL WS-CKPT-EOF-YES
+004430         CLOSE DIVCKPT-FILE
+004440         PERFORM 133-APPLY-CKPT-RESTART
+004450     END-IF.
+004460     IF WS-RESTART-REQUESTED
+004470         OPEN EXTEND DIVCKPT-FILE
+004480     ELSE
+004490         OPEN OUTPUT DIVCKPT-FILE
+004500     END-IF.
+004510*
+004520 131-READ-CKPT-RECORD.
+004530     READ DIVCKPT-FILE
+004540         AT END
+004550             SET WS-CKPT-EOF-YES TO TRUE
+004560         NOT AT END
+004570             MOVE CK-ACCOUNT-ID        TO WS-LAST-CKPT-ACCOUNT
+004580             MOVE CK-RECORDS-READ      TO WS-CKPT-SAVED-READ
+004590             MOVE CK-RECORDS-PROCESSED TO WS-CKPT-SAVED-PROCESSED
+004600             MOVE CK-RECORDS-REJECTED  TO WS-CKPT-SAVED-REJECTED
+004610             MOVE CK-SUM-FIELD-A       TO WS-CKPT-SAVED-SUM-A
+004620             MOVE CK-SUM-RESULT        TO WS-CKPT-SAVED-SUM-R
+004630             MOVE CK-RESTART-FLAG      TO WS-CKPT-SAVED-FLAG
+004640     END-READ.
+004650*
+004660 132-SCAN-CKPT-LOOP.
+004670     PERFORM 131-READ-CKPT-RECORD.
+004680*
+004690 133-APPLY-CKPT-RESTART.
+004700     IF WS-CKPT-SAVED-FLAG = 'Y'
+004710         SET WS-RESTART-REQUESTED TO TRUE
+004720         SET WS-SKIPPING-TO-RESTART TO TRUE
+004730         MOVE WS-CKPT-SAVED-READ      TO WS-RECORDS-READ
+004740         MOVE WS-CKPT-SAVED-PROCESSED TO WS-RECORDS-PROCESSED
+004750         MOVE WS-CKPT-SAVED-REJECTED  TO WS-RECORDS-REJECTED
+004760         MOVE WS-CKPT-SAVED-SUM-A     TO WS-SUM-FIELD-A
+004770         MOVE WS-CKPT-SAVED-SUM-R     TO WS-SUM-RESULT
+004780     END-IF.
+004790*
+004800 140-SKIP-TO-CHECKPOINT.
+004810     MOVE ZERO TO WS-SKIP-COUNT.
+004820     PERFORM 141-SKIP-ONE-RECORD
+004830         UNTIL NOT WS-SKIPPING-TO-RESTART OR WS-EOF-YES.
+004840*
+004850 141-SKIP-ONE-RECORD.
+004860     READ DIVIN-FILE
+004870         AT END
+004880             SET WS-EOF-YES TO TRUE
+004890         NOT AT END
+004900             ADD 1 TO WS-SKIP-COUNT
+004910             MOVE DI-ACCOUNT-ID TO WS-ACCOUNT-ID
+004920             IF WS-SKIP-COUNT >= WS-CKPT-SAVED-READ
+004930                 MOVE 'N' TO WS-SKIP-SWITCH
+004940             END-IF
+004950     END-READ.
+004960*
+004970*-----------------------------------------------------------*
+004980*  150-CHECKPOINT / 151-WRITE-CKPT-RECORD / 160-WRITE-FINAL- *
+004990*  CKPT - WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS  *
+005000*  AND A FINAL ONE (FLAG 'N') WHEN THE RUN COMPLETES SO A    *
+005010*  CLEAN JOB DOES NOT TRIGGER A RESTART NEXT TIME.           *
+005020*-----------------------------------------------------------*
+005030 150-CHECKPOINT.
+005040     ADD 1 TO WS-CKPT-COUNTER.
+005050     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+005060         PERFORM 151-WRITE-CKPT-RECORD
+005070         MOVE ZERO TO WS-CKPT-COUNTER
+005080     END-IF.
+005090*
+005100 151-WRITE-CKPT-RECORD.
+005110     MOVE WS-ACCOUNT-ID        TO CK-ACCOUNT-ID.
+005120     MOVE WS-RECORDS-READ      TO CK-RECORDS-READ.
+005130     MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+005140     MOVE WS-RECORDS-REJECTED  TO CK-RECORDS-REJECTED.
+005150     MOVE WS-SUM-FIELD-A       TO CK-SUM-FIELD-A.
+005160     MOVE WS-SUM-RESULT        TO CK-SUM-RESULT.
+005170     MOVE 'Y'                  TO CK-RESTART-FLAG.
+005180     WRITE WS-DIVCKPT-RECORD.
+005190*
+005200 160-WRITE-FINAL-CKPT.
+005210     MOVE WS-ACCOUNT-ID        TO CK-ACCOUNT-ID.
+005220     MOVE WS-RECORDS-READ      TO CK-RECORDS-READ.
+005230     MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+005240     MOVE WS-RECORDS-REJECTED  TO CK-RECORDS-REJECTED.
+005250     MOVE WS-SUM-FIELD-A       TO CK-SUM-FIELD-A.
+005260     MOVE WS-SUM-RESULT        TO CK-SUM-RESULT.
+005270     MOVE 'N'                  TO CK-RESTART-FLAG.
+005280     WRITE WS-DIVCKPT-RECORD.
+005290*
+005300 120-PROCESS-LOOP.
+005310     PERFORM 200-PROCESS-DATA.
+005320     PERFORM 230-WRITE-AUDIT-ENTRY.
+005330     IF NOT WS-RECORD-REJECTED
+005340         PERFORM 300-OUTPUT-DATA
+005350     END-IF.
+005360     PERFORM 150-CHECKPOINT.
+005370     PERFORM 110-READ-DIVIN-RECORD.
+005380*
+005390*-----------------------------------------------------------*
+005400*  200-PROCESS-DATA - A ZERO DIVISOR NO LONGER ABENDS THE    *
+005410*                     RUN.  THE RECORD IS ROUTED TO DIVERR   *
+005420*                     AND THE LOOP IN 100-INPUT-DATA KEEPS   *
+005430*                     GOING.  WS-STATUS-CODE/WS-STATUS-TEXT   *
+005440*                     ARE SET HERE FOR 230-WRITE-AUDIT-ENTRY  *
+005450*                     WHETHER THE RECORD IS ACCEPTED OR NOT.  *
+005460*                     WS-FIELD-A/B ARE SIGNED, SO A NEGATIVE   *
+005470*                     DIVISOR IS ALLOWED OR REJECTED BASED ON  *
+005480*                     WS-NEG-DIVISOR-POLICY, AND AN OVERFLOWING*
+005490*                     RESULT IS CAUGHT BY ON SIZE ERROR AND     *
+005500*                     ROUTED THROUGH THE SAME EXCEPTION PATH.   *
+005510*-----------------------------------------------------------*
+005520 200-PROCESS-DATA.
+005530     MOVE 'N' TO WS-REJECT-SWITCH.
+005540     IF WS-FIELD-B = 0 THEN
+005550         MOVE "01" TO WS-STATUS-CODE
+005560         MOVE "DIVISOR IS ZERO" TO WS-STATUS-TEXT
+005570         PERFORM 210-WRITE-EXCEPTION
+005580     ELSE
+005590         IF WS-NEG-DIVISOR-REJECTED AND WS-FIELD-B < 0 THEN
+005600             MOVE "05" TO WS-STATUS-CODE
+005610             MOVE "NEGATIVE DIVISOR REJECTED" TO WS-STATUS-TEXT
+005620             PERFORM 210-WRITE-EXCEPTION
+005630         ELSE
+005640             IF WS-FIELD-A > WS-FIELD-WIDTH-LIMIT OR
+005650                 WS-FIELD-A < WS-FIELD-WIDTH-NEG-LIMIT OR
+005660                 WS-FIELD-B > WS-FIELD-WIDTH-LIMIT OR
+005670                 WS-FIELD-B < WS-FIELD-WIDTH-NEG-LIMIT THEN
+005680                 MOVE "04" TO WS-STATUS-CODE
+005690                 MOVE "FIELD EXCEEDS MAX WIDTH" TO WS-STATUS-TEXT
+005700                 PERFORM 210-WRITE-EXCEPTION
+005710             ELSE
+005720                 IF WS-TRUNCATE-RESULT
+005730                     COMPUTE WS-RESULT = WS-FIELD-A / WS-FIELD-B
+005740                         ON SIZE ERROR
+005750                             PERFORM 220-RESULT-OVERFLOW
+005760                         NOT ON SIZE ERROR
+005770                             PERFORM 225-FINISH-COMPUTE
+005780                     END-COMPUTE
+005790                 ELSE
+005800                     COMPUTE WS-RESULT ROUNDED =
+005810                             WS-FIELD-A / WS-FIELD-B
+005820                         ON SIZE ERROR
+005830                             PERFORM 220-RESULT-OVERFLOW
+005840                         NOT ON SIZE ERROR
+005850                             PERFORM 225-FINISH-COMPUTE
+005860                     END-COMPUTE
+005870                 END-IF
+005880             END-IF
+005890         END-IF
+005900     END-IF.
+005910*
+005920 220-RESULT-OVERFLOW.
+005930     MOVE "06" TO WS-STATUS-CODE.
+005940     MOVE "RESULT OVERFLOW" TO WS-STATUS-TEXT.
+005950     PERFORM 210-WRITE-EXCEPTION.
+005960*
+005970 225-FINISH-COMPUTE.
+005980     DIVIDE WS-FIELD-A BY WS-FIELD-B
+005990         GIVING WS-QUOTIENT-INT
+006000         REMAINDER WS-REMAINDER.
+006010     ADD 1 TO WS-RECORDS-PROCESSED.
+006020     ADD WS-FIELD-A TO WS-SUM-FIELD-A.
+006030     ADD WS-RESULT TO WS-SUM-RESULT.
+006040     MOVE "00" TO WS-STATUS-CODE.
+006050     MOVE "OK" TO WS-STATUS-TEXT.
+006060*
+006070 210-WRITE-EXCEPTION.
+006080     MOVE WS-ACCOUNT-ID TO DE-ACCOUNT-ID.
+006090     MOVE WS-FIELD-A TO DE-FIELD-A.
+006100     MOVE WS-FIELD-B TO DE-FIELD-B.
+006110     MOVE WS-STATUS-CODE TO DE-REASON-CODE.
+006120     MOVE WS-STATUS-TEXT TO DE-REASON-TEXT.
+006130     WRITE WS-DIVERR-RECORD.
+006140     ADD 1 TO WS-RECORDS-REJECTED.
+006150     SET WS-RECORD-REJECTED TO TRUE.
+006160*
+006170*-----------------------------------------------------------*
+006180*  230-WRITE-AUDIT-ENTRY - ONE ENTRY FOR EVERY WS-DATA-RECORD *
+006190*                     PROCESSED, SUCCESSFUL OR NOT, SO THE    *
+006200*                     AUDIT TRAIL ANSWERS "WHAT DIVISOR WAS   *
+006210*                     USED FOR ACCOUNT X ON A GIVEN RUN."     *
+006220*-----------------------------------------------------------*
+006230 230-WRITE-AUDIT-ENTRY.
+006240     MOVE WS-JOB-NAME      TO DA-JOB-NAME.
+006250     MOVE WS-REPORT-DATE   TO DA-RUN-DATE.
+006260     MOVE WS-RUN-TIME      TO DA-RUN-TIME.
+006270     MOVE WS-ACCOUNT-ID    TO DA-ACCOUNT-ID.
+006280     MOVE WS-FIELD-A       TO DA-FIELD-A.
+006290     MOVE WS-FIELD-B       TO DA-FIELD-B.
+006300     IF WS-RECORD-REJECTED
+006310         MOVE ZERO TO DA-RESULT
+006320     ELSE
+006330         MOVE WS-RESULT TO DA-RESULT
+006340     END-IF.
+006350     MOVE WS-STATUS-CODE   TO DA-STATUS-CODE.
+006360     MOVE WS-STATUS-TEXT   TO DA-STATUS-TEXT.
+006370     WRITE WS-DIVAUD-RECORD.
+006380*
+006390*-----------------------------------------------------------*
+006400*  300-OUTPUT-DATA - WRITES ONE DETAIL LINE TO DIVRPT,        *
+006410*                    BREAKING TO A NEW PAGE AND REPRINTING   *
+006420*                    THE HEADINGS WHEN THE PAGE FILLS.       *
+006430*-----------------------------------------------------------*
+006440 300-OUTPUT-DATA.
+006450     IF WS-LINE-COUNT = ZERO OR
+006460             WS-LINE-COUNT >= WS-LINES-PER-PAGE
+006470         PERFORM 310-WRITE-HEADINGS
+006480     END-IF.
+006490     MOVE WS-FIELD-A TO DET-FIELD-A.
+006500     MOVE WS-FIELD-B TO DET-FIELD-B.
+006510     MOVE WS-RESULT TO DET-RESULT.
+006520     MOVE WS-REMAINDER TO DET-REMAINDER.
+006530     WRITE WS-DIVRPT-RECORD FROM WS-RPT-DETAIL
+006540         AFTER ADVANCING 1 LINE.
+006550     ADD 1 TO WS-LINE-COUNT.
+006560*
+006570 310-WRITE-HEADINGS.
+006580     ADD 1 TO WS-PAGE-COUNT.
+006590     MOVE WS-PAGE-COUNT TO HDG1-PAGE-NO.
+006600     MOVE WS-REPORT-DATE TO HDG1-RUN-DATE.
+006610     WRITE WS-DIVRPT-RECORD FROM WS-RPT-HEADING-1
+006620         AFTER ADVANCING PAGE.
+006630     WRITE WS-DIVRPT-RECORD FROM WS-RPT-HEADING-2
+006640         AFTER ADVANCING 2 LINES.
+006650     MOVE ZERO TO WS-LINE-COUNT.
+006660*
+006670*-----------------------------------------------------------*
+006680*  400-CONTROL-TOTALS - PRINTS THE END-OF-RUN RECONCILIATION *
+006690*                       TRAILER SO OPERATIONS CAN PROVE      *
+006700*                       INPUT-COUNT = OUTPUT-COUNT +         *
+006710*                       ERROR-COUNT BEFORE CLOSING THE       *
+006720*                       BATCH WINDOW.                        *
+006730*-----------------------------------------------------------*
+006740 400-CONTROL-TOTALS.
+006750     ADD WS-RECORDS-PROCESSED WS-RECORDS-REJECTED
+006760         GIVING WS-OUT-PLUS-ERR.
+006770     IF WS-OUT-PLUS-ERR = WS-RECORDS-READ
+006780         MOVE "YES" TO TRL-BALANCE-FLAG
+006790     ELSE
+006800         MOVE "NO " TO TRL-BALANCE-FLAG
+006810     END-IF.
+006820     MOVE WS-RECORDS-READ TO TRL-RECORDS-READ.
+006830     MOVE WS-RECORDS-PROCESSED TO TRL-RECORDS-PROCESSED.
+006840     MOVE WS-RECORDS-REJECTED TO TRL-RECORDS-REJECTED.
+006850     MOVE WS-SUM-FIELD-A TO TRL-SUM-FIELD-A.
+006860     MOVE WS-SUM-RESULT TO TRL-SUM-RESULT.
+006870     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-1
+006880         AFTER ADVANCING 2 LINES.
+006890     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-2
+006900         AFTER ADVANCING 1 LINE.
+006910     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-3
+006920         AFTER ADVANCING 1 LINE.
+006930     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-4
+006940         AFTER ADVANCING 1 LINE.
+006950     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-5
+006960         AFTER ADVANCING 1 LINE.
+006970     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-6
+006980         AFTER ADVANCING 1 LINE.
+006990     WRITE WS-DIVRPT-RECORD FROM WS-RPT-TRAILER-7
+007000         AFTER ADVANCING 1 LINE.
