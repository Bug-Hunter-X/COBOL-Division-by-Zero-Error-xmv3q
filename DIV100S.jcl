@@ -0,0 +1,53 @@
+//DIV100S  JOB  (ACCTG),'DIV100 GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*------------------------------------------------------------------
+//* DIV100S - ONE-TIME SETUP FOR DIV100J.  RUN THIS JOB ONCE, BEFORE
+//*           DIV100J IS EVER SUBMITTED, TO DEFINE THE GDG BASES
+//*           DIV100J'S STEPS ALLOCATE RELATIVE GENERATIONS AGAINST
+//*           AND TO SEED DIVMSTR WITH AN EMPTY GENERATION ZERO.
+//*
+//*           THE SEEDED, EMPTY DIVMSTR GENERATION IS WHAT LETS
+//*           DIV110'S FIRST-RUN HANDLING WORK THE WAY IT IS
+//*           DOCUMENTED: DIVMOLD OPENS SUCCESSFULLY (FILE STATUS
+//*           "00") BUT HAS NO RECORDS, SO THE FIRST READ HITS
+//*           AT END AND EVERY DIVAUD ACCOUNT IS TREATED AS A NEW
+//*           ACCOUNT.  WITHOUT THIS STEP, DIV100J'S STEP0300 WOULD
+//*           FAIL AT JOB-STEP ALLOCATION (DATASET NOT FOUND) BEFORE
+//*           DIV110 EVER GOT CONTROL, SINCE A DD REFERENCING A GDG
+//*           GENERATION THAT HAS NEVER BEEN CREATED CANNOT BE
+//*           ALLOCATED.
+//*
+//*           DO NOT RESUBMIT THIS JOB AFTER DIV100J HAS RUN - STEP
+//*           0020 WOULD CATALOG ANOTHER EMPTY DIVMSTR GENERATION ON
+//*           TOP OF WHATEVER DIV110 HAS ALREADY BUILT UP.
+//*------------------------------------------------------------------
+//STEP0010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.DIV100.DIVIN.SORTED) -
+              LIMIT(5)                       -
+              EMPTY                          -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.DIV100.DIVERR)       -
+              LIMIT(30)                      -
+              NOEMPTY                        -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.DIV100.DIVAUD)       -
+              LIMIT(30)                      -
+              NOEMPTY                        -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.DIV100.DIVMSTR)      -
+              LIMIT(30)                      -
+              NOEMPTY                        -
+              SCRATCH)
+/*
+//*
+//* STEP0020 CATALOGS AN EMPTY GENERATION ZERO FOR DIVMSTR SO THE
+//* FIRST NIGHT'S STEP0300 (DIV110) HAS A DIVMOLD TO OPEN.
+//*
+//STEP0020 EXEC PGM=IEFBR14
+//DIVMSTR  DD DSN=PROD.DIV100.DIVMSTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             LIKE=PROD.DIV100.DIVMSTR
+//*
