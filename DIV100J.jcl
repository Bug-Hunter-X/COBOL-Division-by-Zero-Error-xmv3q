@@ -0,0 +1,62 @@
+//DIV100J  JOB  (ACCTG),'NIGHTLY DIVISION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*------------------------------------------------------------------
+//* DIV100J - NIGHTLY DIVISION PROCESSING JOB STREAM.
+//*
+//* BEFORE THIS JOB STREAM IS EVER RUN, DIV100S MUST BE SUBMITTED
+//* ONCE TO DEFINE THE DIVIN.SORTED/DIVERR/DIVAUD/DIVMSTR GDG BASES
+//* AND TO SEED DIVMSTR WITH AN EMPTY GENERATION ZERO.
+//*
+//* STEP0100 SORTS THE RAW DIVIN TRANSACTION FILE INTO ACCOUNT-ID
+//*          SEQUENCE SO DIV100'S CHECKPOINT/RESTART SKIP-READ AND
+//*          DIV110'S MASTER FILE UPDATE BOTH SEE THE INPUT IN
+//*          ASCENDING ACCOUNT ORDER.  THE SORTED FILE IS A GDG SO
+//*          THIS STEP CAN RERUN NIGHT OVER NIGHT WITHOUT COLLIDING
+//*          WITH THE PRIOR RUN'S CATALOGED DATASET.
+//* STEP0200 RUNS DIV100 AGAINST THE SORTED FILE, PRODUCING DIVRPT,
+//*          DIVERR, DIVAUD AND DIVCKPT.
+//* STEP0300 RUNS DIV110, WHICH ROLLS THE DIVAUD ENTRIES FROM
+//*          STEP0200 INTO DIVMSTR, THE PERSISTENT MASTER FILE
+//*          KEYED BY ACCOUNT.  DIVMSTR FROM THE PRIOR RUN IS READ
+//*          AS DIVMOLD AND A NEW GENERATION OF DIVMSTR IS WRITTEN.
+//*------------------------------------------------------------------
+//STEP0100 EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.DIV100.DIVIN,DISP=SHR
+//SORTOUT  DD DSN=PROD.DIV100.DIVIN.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             LIKE=PROD.DIV100.DIVIN
+//SYSIN    DD *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP0200 EXEC PGM=DIV100
+//STEPLIB  DD DSN=PROD.DIV100.LOADLIB,DISP=SHR
+//DIVIN    DD DSN=PROD.DIV100.DIVIN.SORTED(0),DISP=SHR
+//DIVRPT   DD SYSOUT=*
+//DIVERR   DD DSN=PROD.DIV100.DIVERR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1))
+//DIVAUD   DD DSN=PROD.DIV100.DIVAUD(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1))
+//DIVCKPT  DD DSN=PROD.DIV100.DIVCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5))
+//*
+//* NO DIVPARM DD HERE BY DESIGN - 050-READ-PARAMETERS TREATS A
+//* MISSING DIVPARM THE SAME AS AN EMPTY ONE AND RUNS ON THE
+//* COMPILED-IN DEFAULTS.  IF OPERATIONS WANTS TO OVERRIDE THOSE
+//* DEFAULTS FOR A GIVEN NIGHT, ADD A DIVPARM DD POINTING AT THE
+//* CONTROL FILE FOR THAT RUN; OTHERWISE LEAVE IT OUT.
+//*
+//STEP0300 EXEC PGM=DIV110
+//STEPLIB  DD DSN=PROD.DIV100.LOADLIB,DISP=SHR
+//DIVAUD   DD DSN=PROD.DIV100.DIVAUD(0),DISP=SHR
+//DIVMOLD  DD DSN=PROD.DIV100.DIVMSTR(0),DISP=SHR
+//DIVMSTR  DD DSN=PROD.DIV100.DIVMSTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             LIKE=PROD.DIV100.DIVMSTR
+//*
