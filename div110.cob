@@ -0,0 +1,276 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DIV110.
+000030 AUTHOR. R HALVERSON.
+000040 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080*  DIV110 - MASTER FILE UPDATE FOR THE DIVISION RUN.          *
+000090*                                                             *
+000100*  MODIFICATION HISTORY.                                     *
+000110*    DATE       INIT  DESCRIPTION                            *
+000120*    08/08/2026  RH   ORIGINAL PROGRAM.  FOLLOWS DIV100 IN     *
+000130*                     THE NIGHTLY JOB STREAM AND ROLLS THE    *
+000140*                     DIVAUD AUDIT ENTRIES FROM THAT RUN      *
+000150*                     (ONE PER TRANSACTION, SORTED BY ACCOUNT)*
+000160*                     INTO THE DIVMSTR MASTER FILE, KEYED BY  *
+000170*                     ACCOUNT.  A STANDARD SEQUENTIAL UPDATE   *
+000180*                     RUN: ACCOUNTS WITH NEW ACTIVITY ARE      *
+000190*                     MATCHED AGAINST THE OLD MASTER AND        *
+000200*                     RE-TOTALED, ACCOUNTS WITH NO ACTIVITY     *
+000210*                     ARE CARRIED FORWARD UNCHANGED, AND        *
+000220*                     ACCOUNTS SEEN FOR THE FIRST TIME ARE      *
+000230*                     ADDED AS NEW MASTER RECORDS.              *
+000240*-----------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT DIVAUD-FILE ASSIGN TO DIVAUD
+000290         ORGANIZATION IS SEQUENTIAL
+000300         ACCESS MODE IS SEQUENTIAL.
+000310     SELECT DIVMOLD-FILE ASSIGN TO DIVMOLD
+000320         ORGANIZATION IS SEQUENTIAL
+000330         ACCESS MODE IS SEQUENTIAL
+000340         FILE STATUS IS WS-DIVMOLD-STATUS.
+000350     SELECT DIVMSTR-FILE ASSIGN TO DIVMSTR
+000360         ORGANIZATION IS SEQUENTIAL
+000370         ACCESS MODE IS SEQUENTIAL.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*-----------------------------------------------------------*
+000420*  DIVAUD - AUDIT TRAIL WRITTEN BY DIV100.  ONE ENTRY PER     *
+000430*           TRANSACTION, SORTED BY ACCOUNT SINCE DIVIN WAS    *
+000440*           SORTED BY ACCOUNT BEFORE DIV100 RAN.              *
+000450*-----------------------------------------------------------*
+000460 FD  DIVAUD-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  WS-DIVAUD-RECORD.
+000500     05  DA-JOB-NAME             PIC X(08).
+000510     05  DA-RUN-DATE             PIC X(08).
+000520     05  DA-RUN-TIME             PIC X(08).
+000530     05  DA-ACCOUNT-ID           PIC X(10).
+000540     05  DA-FIELD-A              PIC S9(05).
+000550     05  DA-FIELD-B              PIC S9(05).
+000560     05  DA-RESULT               PIC S9(05)V99.
+000570     05  DA-STATUS-CODE          PIC X(02).
+000580     05  DA-STATUS-TEXT          PIC X(20).
+000590     05  FILLER                  PIC X(07).
+000600*
+000610*-----------------------------------------------------------*
+000620*  DIVMOLD - YESTERDAY'S DIVMSTR, READ AS INPUT.  A MISSING   *
+000630*            DIVMOLD (FIRST RUN) JUST MEANS EVERY ACCOUNT IN   *
+000640*            DIVAUD IS TREATED AS A NEW ACCOUNT.               *
+000650*-----------------------------------------------------------*
+000660 FD  DIVMOLD-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  WS-DIVMOLD-RECORD.
+000700     05  MS-OLD-ACCOUNT-ID       PIC X(10).
+000710     05  MS-OLD-LAST-RUN-DATE    PIC X(08).
+000720     05  MS-OLD-TRANS-COUNT      PIC 9(07).
+000730     05  MS-OLD-LIFE-SUM-FIELD-A PIC S9(09)V99.
+000740     05  MS-OLD-LIFE-SUM-RESULT  PIC S9(09)V99.
+000750     05  MS-OLD-LAST-RESULT      PIC S9(05)V99.
+000760     05  MS-OLD-LAST-STATUS      PIC X(02).
+000770     05  FILLER                  PIC X(10).
+000780*
+000790*-----------------------------------------------------------*
+000800*  DIVMSTR - TODAY'S MASTER FILE, WRITTEN AS OUTPUT.          *
+000810*-----------------------------------------------------------*
+000820 FD  DIVMSTR-FILE
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  WS-DIVMSTR-RECORD.
+000860     05  MS-ACCOUNT-ID           PIC X(10).
+000870     05  MS-LAST-RUN-DATE        PIC X(08).
+000880     05  MS-TRANS-COUNT          PIC 9(07).
+000890     05  MS-LIFE-SUM-FIELD-A     PIC S9(09)V99.
+000900     05  MS-LIFE-SUM-RESULT      PIC S9(09)V99.
+000910     05  MS-LAST-RESULT          PIC S9(05)V99.
+000920     05  MS-LAST-STATUS          PIC X(02).
+000930     05  FILLER                  PIC X(10).
+000940*
+000950 WORKING-STORAGE SECTION.
+000960 01  WS-DIVMOLD-STATUS             PIC X(02)      VALUE '00'.
+000970*
+000980 01  WS-SWITCHES.
+000990     05  WS-AUD-EOF-SWITCH       PIC X(01)      VALUE 'N'.
+001000         88  WS-AUD-EOF-YES                     VALUE 'Y'.
+001010     05  WS-OLD-EOF-SWITCH       PIC X(01)      VALUE 'N'.
+001020         88  WS-OLD-EOF-YES                     VALUE 'Y'.
+001030     05  WS-GROUP-EOF-SWITCH     PIC X(01)      VALUE 'N'.
+001040         88  WS-GROUP-EOF-YES                   VALUE 'Y'.
+001050     05  WS-GROUP-DONE-SWITCH    PIC X(01)      VALUE 'N'.
+001060         88  WS-GROUP-DONE-YES                  VALUE 'Y'.
+001070*
+001080*-----------------------------------------------------------*
+001090*  WS-GROUP-FIELDS - ONE ACCOUNT'S WORTH OF DIVAUD ACTIVITY,  *
+001100*                    ACCUMULATED ACROSS HOWEVER MANY          *
+001110*                    TRANSACTIONS THAT ACCOUNT HAD IN          *
+001120*                    TODAY'S RUN.                              *
+001130*-----------------------------------------------------------*
+001140 01  WS-GROUP-FIELDS.
+001150     05  WS-GROUP-ACCOUNT-ID     PIC X(10)      VALUE SPACES.
+001160     05  WS-GROUP-RUN-DATE       PIC X(08)      VALUE SPACES.
+001170     05  WS-GROUP-TRANS-COUNT    PIC 9(07)      VALUE ZERO.
+001180     05  WS-GROUP-SUM-FIELD-A    PIC S9(09)V99  VALUE ZERO.
+001190     05  WS-GROUP-SUM-RESULT     PIC S9(09)V99  VALUE ZERO.
+001200     05  WS-GROUP-LAST-RESULT    PIC S9(05)V99  VALUE ZERO.
+001210     05  WS-GROUP-LAST-STATUS    PIC X(02)      VALUE SPACES.
+001220*
+001230 01  WS-RUN-TOTALS                COMP.
+001240     05  WS-ACCOUNTS-MATCHED    PIC 9(07)      VALUE ZERO.
+001250     05  WS-ACCOUNTS-ADDED      PIC 9(07)      VALUE ZERO.
+001260     05  WS-ACCOUNTS-CARRIED    PIC 9(07)      VALUE ZERO.
+001270*
+001280 PROCEDURE DIVISION.
+001290 0000-MAINLINE.
+001300     PERFORM 100-INITIALIZE.
+001310     PERFORM 200-PROCESS-MASTER
+001320         UNTIL WS-GROUP-EOF-YES AND WS-OLD-EOF-YES.
+001330     PERFORM 900-TERMINATE.
+001340     STOP RUN.
+001350*
+001360*-----------------------------------------------------------*
+001370*  100-INITIALIZE - OPENS ALL THREE FILES (DIVMOLD MAY NOT    *
+001380*                   EXIST ON A FIRST RUN) AND LOADS THE       *
+001390*                   FIRST TRANSACTION GROUP AND THE FIRST      *
+001400*                   OLD MASTER RECORD.                        *
+001410*-----------------------------------------------------------*
+001420 100-INITIALIZE.
+001430     OPEN INPUT DIVAUD-FILE.
+001440     OPEN INPUT DIVMOLD-FILE.
+001450     OPEN OUTPUT DIVMSTR-FILE.
+001460     IF WS-DIVMOLD-STATUS NOT = "00"
+001470         SET WS-OLD-EOF-YES TO TRUE
+001480     END-IF.
+001490     PERFORM 110-READ-AUDIT.
+001500     PERFORM 130-ACCUMULATE-GROUP.
+001510     IF NOT WS-OLD-EOF-YES
+001520         PERFORM 120-READ-OLD-MASTER
+001530     END-IF.
+001540*
+001550 110-READ-AUDIT.
+001560     READ DIVAUD-FILE
+001570         AT END
+001580             SET WS-AUD-EOF-YES TO TRUE
+001590     END-READ.
+001600*
+001610 120-READ-OLD-MASTER.
+001620     READ DIVMOLD-FILE
+001630         AT END
+001640             SET WS-OLD-EOF-YES TO TRUE
+001650     END-READ.
+001660*
+001670*-----------------------------------------------------------*
+001680*  130-ACCUMULATE-GROUP - BUILDS WS-GROUP-FIELDS FROM ONE OR   *
+001690*                    MORE CONSECUTIVE DIVAUD RECORDS THAT      *
+001700*                    SHARE THE SAME ACCOUNT ID.  ON ENTRY THE  *
+001710*                    "CURRENT" DIVAUD RECORD IS ALREADY IN     *
+001720*                    WS-DIVAUD-RECORD FROM THE PRIOR READ.     *
+001730*-----------------------------------------------------------*
+001740 130-ACCUMULATE-GROUP.
+001750     MOVE ZERO   TO WS-GROUP-TRANS-COUNT.
+001760     MOVE ZERO   TO WS-GROUP-SUM-FIELD-A.
+001770     MOVE ZERO   TO WS-GROUP-SUM-RESULT.
+001780     IF WS-AUD-EOF-YES
+001790         SET WS-GROUP-EOF-YES TO TRUE
+001800     ELSE
+001810         MOVE 'N' TO WS-GROUP-EOF-SWITCH
+001820         MOVE DA-ACCOUNT-ID TO WS-GROUP-ACCOUNT-ID
+001830         MOVE 'N' TO WS-GROUP-DONE-SWITCH
+001840         PERFORM 131-ACCUMULATE-ONE-TRANSACTION
+001850             UNTIL WS-GROUP-DONE-YES
+001860     END-IF.
+001870*
+001880 131-ACCUMULATE-ONE-TRANSACTION.
+001890     MOVE DA-RUN-DATE     TO WS-GROUP-RUN-DATE.
+001900     MOVE DA-RESULT       TO WS-GROUP-LAST-RESULT.
+001910     MOVE DA-STATUS-CODE  TO WS-GROUP-LAST-STATUS.
+001920     ADD 1 TO WS-GROUP-TRANS-COUNT.
+001930     IF DA-STATUS-CODE = "00"
+001940         ADD DA-FIELD-A TO WS-GROUP-SUM-FIELD-A
+001950         ADD DA-RESULT  TO WS-GROUP-SUM-RESULT
+001960     END-IF.
+001970     PERFORM 110-READ-AUDIT.
+001980     IF WS-AUD-EOF-YES OR DA-ACCOUNT-ID NOT = WS-GROUP-ACCOUNT-ID
+001990         SET WS-GROUP-DONE-YES TO TRUE
+002000     END-IF.
+002010*
+002020*-----------------------------------------------------------*
+002030*  200-PROCESS-MASTER - THE BALANCED-LINE UPDATE LOOP.  AT     *
+002040*                  EACH STEP THE LOWER OF THE CURRENT          *
+002050*                  TRANSACTION GROUP'S KEY AND THE CURRENT      *
+002060*                  OLD MASTER KEY DRIVES WHICH RECORD GETS      *
+002070*                  WRITTEN TO DIVMSTR NEXT.                     *
+002080*-----------------------------------------------------------*
+002090 200-PROCESS-MASTER.
+002100     IF WS-OLD-EOF-YES
+002110         PERFORM 220-ADD-NEW-ACCOUNT
+002120         PERFORM 130-ACCUMULATE-GROUP
+002130     ELSE
+002140         IF WS-GROUP-EOF-YES
+002150             PERFORM 230-CARRY-FORWARD-OLD
+002160             PERFORM 120-READ-OLD-MASTER
+002170         ELSE
+002180             IF WS-GROUP-ACCOUNT-ID = MS-OLD-ACCOUNT-ID
+002190                 PERFORM 210-MERGE-MATCHED-ACCOUNT
+002200                 PERFORM 130-ACCUMULATE-GROUP
+002210                 PERFORM 120-READ-OLD-MASTER
+002220             ELSE
+002230                 IF WS-GROUP-ACCOUNT-ID < MS-OLD-ACCOUNT-ID
+002240                     PERFORM 220-ADD-NEW-ACCOUNT
+002250                     PERFORM 130-ACCUMULATE-GROUP
+002260                 ELSE
+002270                     PERFORM 230-CARRY-FORWARD-OLD
+002280                     PERFORM 120-READ-OLD-MASTER
+002290                 END-IF
+002300             END-IF
+002310         END-IF
+002320     END-IF.
+002330*
+002340 210-MERGE-MATCHED-ACCOUNT.
+002350     MOVE WS-GROUP-ACCOUNT-ID TO MS-ACCOUNT-ID.
+002360     MOVE WS-GROUP-RUN-DATE   TO MS-LAST-RUN-DATE.
+002370     COMPUTE MS-TRANS-COUNT =
+002380         MS-OLD-TRANS-COUNT + WS-GROUP-TRANS-COUNT.
+002390     COMPUTE MS-LIFE-SUM-FIELD-A =
+002400         MS-OLD-LIFE-SUM-FIELD-A + WS-GROUP-SUM-FIELD-A.
+002410     COMPUTE MS-LIFE-SUM-RESULT =
+002420         MS-OLD-LIFE-SUM-RESULT + WS-GROUP-SUM-RESULT.
+002430     MOVE WS-GROUP-LAST-RESULT TO MS-LAST-RESULT.
+002440     MOVE WS-GROUP-LAST-STATUS TO MS-LAST-STATUS.
+002450     WRITE WS-DIVMSTR-RECORD.
+002460     ADD 1 TO WS-ACCOUNTS-MATCHED.
+002470*
+002480 220-ADD-NEW-ACCOUNT.
+002490     MOVE WS-GROUP-ACCOUNT-ID  TO MS-ACCOUNT-ID.
+002500     MOVE WS-GROUP-RUN-DATE    TO MS-LAST-RUN-DATE.
+002510     MOVE WS-GROUP-TRANS-COUNT TO MS-TRANS-COUNT.
+002520     MOVE WS-GROUP-SUM-FIELD-A TO MS-LIFE-SUM-FIELD-A.
+002530     MOVE WS-GROUP-SUM-RESULT  TO MS-LIFE-SUM-RESULT.
+002540     MOVE WS-GROUP-LAST-RESULT TO MS-LAST-RESULT.
+002550     MOVE WS-GROUP-LAST-STATUS TO MS-LAST-STATUS.
+002560     WRITE WS-DIVMSTR-RECORD.
+002570     ADD 1 TO WS-ACCOUNTS-ADDED.
+002580*
+002590 230-CARRY-FORWARD-OLD.
+002600     MOVE MS-OLD-ACCOUNT-ID       TO MS-ACCOUNT-ID.
+002610     MOVE MS-OLD-LAST-RUN-DATE    TO MS-LAST-RUN-DATE.
+002620     MOVE MS-OLD-TRANS-COUNT      TO MS-TRANS-COUNT.
+002630     MOVE MS-OLD-LIFE-SUM-FIELD-A TO MS-LIFE-SUM-FIELD-A.
+002640     MOVE MS-OLD-LIFE-SUM-RESULT  TO MS-LIFE-SUM-RESULT.
+002650     MOVE MS-OLD-LAST-RESULT      TO MS-LAST-RESULT.
+002660     MOVE MS-OLD-LAST-STATUS      TO MS-LAST-STATUS.
+002670     WRITE WS-DIVMSTR-RECORD.
+002680     ADD 1 TO WS-ACCOUNTS-CARRIED.
+002690*
+002700 900-TERMINATE.
+002710     DISPLAY "DIV110 - ACCOUNTS MATCHED = " WS-ACCOUNTS-MATCHED.
+002720     DISPLAY "DIV110 - ACCOUNTS ADDED    = " WS-ACCOUNTS-ADDED.
+002730     DISPLAY "DIV110 - ACCOUNTS CARRIED  = " WS-ACCOUNTS-CARRIED.
+002740     CLOSE DIVAUD-FILE.
+002750     CLOSE DIVMOLD-FILE.
+002760     CLOSE DIVMSTR-FILE.
